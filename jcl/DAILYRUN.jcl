@@ -0,0 +1,50 @@
+//DAILYRUN JOB (ACCTG),'DAILY BALANCE RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-----------------------------------------------------------------*
+//* DAILY BALANCE BATCH SUITE                                        *
+//*                                                                   *
+//* STEP SIGNON  - operator sign-on / id validation (HelloWorld.cbl)  *
+//* STEP BALANCE - transaction-driven balance update (Solde.cbl)      *
+//* STEP REPORT  - account inquiry / browse report (display.cbl)      *
+//*                                                                   *
+//* Each step checks the condition code of the step(s) before it and  *
+//* the chain stops cold on a non-zero return code instead of running *
+//* the balance update or report against a sign-on or update that     *
+//* never completed cleanly.                                          *
+//*-----------------------------------------------------------------*
+//*
+//SIGNON   EXEC PGM=HELLOWRD
+//SIGNLOG  DD   DSN=PROD.DAILY.SIGNLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=22,BLKSIZE=0)
+//SYSIN    DD   *
+OP0001
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//BALANCE  EXEC PGM=SOLDE,COND=(0,NE,SIGNON)
+//TRANFILE DD   DSN=PROD.DAILY.TRANFILE,DISP=SHR
+//ACCTMAST DD   DSN=PROD.ACCT.MASTER,DISP=SHR
+//OVERRPT  DD   DSN=PROD.DAILY.OVERRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=22,BLKSIZE=0)
+//CHKPT    DD   DSN=PROD.DAILY.CHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=45,BLKSIZE=0)
+//STMTRPT  DD   DSN=PROD.DAILY.STMTRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.DAILY.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=62,BLKSIZE=0)
+//GLEXTR   DD   DSN=PROD.DAILY.GLEXTR,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=22,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//REPORT   EXEC PGM=DISPLAY,COND=((0,NE,SIGNON),(0,NE,BALANCE))
+//ACCTMAST DD   DSN=PROD.ACCT.MASTER,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
