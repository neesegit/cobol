@@ -0,0 +1,14 @@
+      *================================================================*
+      *  CHKPTREC.CPY                                                   *
+      *  Checkpoint record written by the Solde transaction loop        *
+      *  after every posted transaction so an abended run can restart   *
+      *  without reprocessing or re-skipping any of the whole day's     *
+      *  transactions.                                                  *
+      *================================================================*
+       01  CHKPT-RECORD.
+           05  CHKPT-ACCT-ID               PIC X(06).
+           05  CHKPT-LAST-TRAN-ID          PIC X(08).
+           05  CHKPT-RUNNING-BALANCE       PIC S9(8).
+           05  CHKPT-TRAN-COUNT            PIC 9(06).
+           05  CHKPT-STMT-PAGE-NO          PIC 9(03).
+           05  CHKPT-TIMESTAMP             PIC 9(14).
