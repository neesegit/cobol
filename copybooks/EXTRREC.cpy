@@ -0,0 +1,17 @@
+      *================================================================*
+      *  EXTRREC.CPY                                                    *
+      *  Downstream extract record - fixed-width layout handed to the   *
+      *  GL feed / reporting warehouse. One record per account         *
+      *  processed in the run, carrying the ending balance.              *
+      *                                                                  *
+      *  Position  Length  Field                 Notes                  *
+      *  --------  ------  --------------------  ---------------------  *
+      *  01-06     06      EXTR-ACCT-ID          account identifier      *
+      *  07-14     08      EXTR-RUN-DATE         CCYYMMDD                *
+      *  15-22     08      EXTR-ENDING-BALANCE   signed, overpunch sign  *
+      *  record length: 22 bytes                                        *
+      *================================================================*
+       01  EXTRACT-RECORD.
+           05  EXTR-ACCT-ID                PIC X(06).
+           05  EXTR-RUN-DATE               PIC 9(08).
+           05  EXTR-ENDING-BALANCE         PIC S9(8).
