@@ -0,0 +1,15 @@
+      *================================================================*
+      *  ACCTREC.CPY                                                    *
+      *  Shared account-balance record.                                 *
+      *  Current balance, last movement applied and any pending         *
+      *  manual decimal adjustment, keyed by account id.                 *
+      *  COPYed into ACCTMAST (the indexed account master) and into      *
+      *  working-storage by any program that needs to look at or        *
+      *  carry a balance, so the layout only exists in one place.        *
+      *================================================================*
+       01  ACCT-RECORD.
+           05  ACCT-ID                     PIC X(06).
+           05  ACCT-BALANCE                PIC S9(8).
+           05  ACCT-LAST-MOVEMENT          PIC S9(8).
+           05  ACCT-PENDING-ADJ            PIC S9(2)V9(2).
+           05  ACCT-LAST-UPDATE-DATE       PIC 9(08).
