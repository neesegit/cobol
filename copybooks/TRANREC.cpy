@@ -0,0 +1,13 @@
+      *================================================================*
+      *  TRANREC.CPY                                                    *
+      *  Daily transaction record - one debit or credit against an       *
+      *  account, as fed into the Solde balance-update run.              *
+      *================================================================*
+       01  TRAN-RECORD.
+           05  TRAN-ACCT-ID                PIC X(06).
+           05  TRAN-ID                     PIC X(08).
+           05  TRAN-DATE                   PIC 9(08).
+           05  TRAN-TYPE                   PIC X(01).
+               88  TRAN-IS-DEBIT           VALUE "D".
+               88  TRAN-IS-CREDIT          VALUE "C".
+           05  TRAN-AMOUNT                 PIC S9(8).
