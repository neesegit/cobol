@@ -0,0 +1,15 @@
+      *================================================================*
+      *  AUDITREC.CPY                                                   *
+      *  Audit-log record - one entry per mutation of an account        *
+      *  balance, with the before/after values, so a balance can be      *
+      *  reconstructed after the fact instead of only showing the        *
+      *  final number.                                                   *
+      *================================================================*
+       01  AUDIT-RECORD.
+           05  AUDIT-PROGRAM-ID            PIC X(08).
+           05  AUDIT-TIMESTAMP             PIC 9(14).
+           05  AUDIT-ACCT-ID               PIC X(06).
+           05  AUDIT-BALANCE-BEFORE        PIC S9(8).
+           05  AUDIT-AMOUNT-APPLIED        PIC S9(8).
+           05  AUDIT-BALANCE-AFTER         PIC S9(8).
+           05  AUDIT-REASON                PIC X(10).
