@@ -1,32 +1,782 @@
-       identification division.
-       program-id. Solde.
-       author. Mattieu.
-       
-       data division.
-       working-storage section.
-       01  SOLDE pic s9(8).
-       01  TRUC pic s9(8).
-       01  DEC pic s9(2)V9(2).
-
-
-       procedure division.
-           move +16982345 to SOLDE.
-           display SOLDE.
-           move -23452345 to TRUC.
-           display TRUC.
-           add TRUC to SOLDE.
-           if SOLDE <= 0 then
-               display SOLDE
-           else
-               display SOLDE
-           end-if
-
-
-      *     display "Entrez votre nombre decimal : ".
-
-      *     accept DEC.
-
-      *     display "Votre nombre est " DEC.
-
-
-           stop run.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. Solde.
+000030 AUTHOR. Mattieu.
+000040*
+000050*-----------------------------------------------------------*
+000060* MODIFICATION HISTORY                                       *
+000070*  2026-08-09  MM  Replaced the hardcoded SOLDE/TRUC MOVEs   *
+000080*                  with a transaction file read loop so the  *
+000090*                  run reflects a real day's activity.       *
+000100*  2026-08-09  MM  Balance now persists in an indexed account*
+000110*                  master file instead of resetting every    *
+000120*                  run.                                      *
+000130*  2026-08-09  MM  Negative balances now write an overdraft  *
+000140*                  exception report record instead of just   *
+000150*                  re-displaying the same balance.           *
+000160*  2026-08-09  MM  Re-enabled the DEC manual adjustment entry*
+000170*                  so an operator can key in a cents-level   *
+000180*                  correction against an account.            *
+000190*  2026-08-09  MM  Added periodic checkpoint records to the  *
+000200*                  transaction loop so an abended run can    *
+000210*                  restart without reprocessing the whole    *
+000220*                  day.                                      *
+000230*  2026-08-09  MM  Replaced the bare DISPLAY SOLDE with a    *
+000240*                  printed statement: header,                *
+000250*                  beginning/movement/ending lines per       *
+000260*                  account, trailer.                         *
+000270*  2026-08-09  MM  Account master now shares its layout with *
+000280*                  display.cbl via the ACCTREC copybook.     *
+000290*  2026-08-09  MM  Manual adjustment amount is now validated *
+000300*                  as signed numeric and re-prompted on bad  *
+000310*                  entry.                                    *
+000320*  2026-08-09  MM  Added an audit log record for every       *
+000330*                  balance mutation, transaction and manual  *
+000340*                  alike.                                    *
+000350*  2026-08-09  MM  Added a control-total reconciliation step *
+000360*                  that rejects the run (non-zero return     *
+000370*                  code) if beginning + movement does not    *
+000380*                  cross-foot to the ending total.           *
+000390*  2026-08-09  MM  Added a GL feed extract file: one record  *
+000400*                  per balance mutation with account id, run *
+000410*                  date and ending balance, for downstream   *
+000420*                  systems.                                  *
+000430*  2026-08-09  MM  Transaction postings now honor TRAN-TYPE -*
+000440*                  a debit subtracts, a credit adds - instead*
+000450*                  of always adding the amount. A master     *
+000460*                  write that fails now stops the transaction*
+000470*                  loop instead of spinning on the same      *
+000480*                  record. Checkpoint records are cleared on *
+000490*                  a clean finish so the next run isn't      *
+000500*                  mistaken for a restart. The control totals*
+000510*                  are now snapshotted independently off the *
+000520*                  master and transaction files instead of   *
+000530*                  being restated from the posting           *
+000540*                  arithmetic.                               *
+000550*  2026-08-09  MM  Checkpoints are now written after every   *
+000560*                  transaction instead of every fifth one, so*
+000570*                  a restart can no longer replay            *
+000580*                  transactions posted since the last        *
+000590*                  checkpoint; a restart also resumes the    *
+000600*                  transaction count and statement page      *
+000610*                  number from the checkpoint instead of     *
+000620*                  starting both over at zero. The GL feed   *
+000630*                  extract is now written once per account   *
+000640*                  from a post-run master scan instead of    *
+000650*                  once per mutation, so downstream systems  *
+000660*                  see exactly one row per account with the  *
+000670*                  true ending balance. A brand-new account's*
+000680*                  first transaction no longer carries       *
+000690*                  forward a leftover movement or            *
+000700*                  pending-adjustment figure from whatever   *
+000710*                  account was last read. SOLDE, TRUC and DEC*
+000720*                  are now declared directly instead of      *
+000730*                  through a copybook replace that dragged in*
+000740*                  two fields nothing used, and the unused   *
+000750*                  mismatch switch has been dropped.         *
+000760*-----------------------------------------------------------*
+000770*
+000780 ENVIRONMENT DIVISION.
+000790 INPUT-OUTPUT SECTION.
+000800 FILE-CONTROL.
+000810     SELECT TRAN-FILE ASSIGN TO TRANFILE
+000820         ORGANIZATION IS SEQUENTIAL.
+000830*
+000840     SELECT ACCTMAST-FILE ASSIGN TO ACCTMAST
+000850         ORGANIZATION IS INDEXED
+000860         ACCESS MODE IS DYNAMIC
+000870         RECORD KEY IS ACCT-ID
+000880         FILE STATUS IS WS-ACCTMAST-STATUS.
+000890*
+000900     SELECT OVERDRAFT-FILE ASSIGN TO OVERRPT
+000910         ORGANIZATION IS SEQUENTIAL.
+000920*
+000930     SELECT OPTIONAL CHKPT-FILE ASSIGN TO CHKPT
+000940         ORGANIZATION IS SEQUENTIAL.
+000950*
+000960     SELECT STMT-FILE ASSIGN TO STMTRPT
+000970         ORGANIZATION IS SEQUENTIAL.
+000980*
+000990     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+001000         ORGANIZATION IS SEQUENTIAL.
+001010*
+001020     SELECT EXTRACT-FILE ASSIGN TO GLEXTR
+001030         ORGANIZATION IS SEQUENTIAL.
+001040*
+001050 DATA DIVISION.
+001060 FILE SECTION.
+001070 FD  TRAN-FILE.
+001080     COPY TRANREC.
+001090*
+001100 FD  ACCTMAST-FILE.
+001110     COPY ACCTREC REPLACING ACCT-RECORD BY ACCT-MASTER-RECORD.
+001120*
+001130 FD  OVERDRAFT-FILE.
+001140 01  OVERDRAFT-RECORD.
+001150     05  OVD-ACCT-ID                 PIC X(06).
+001160     05  OVD-BALANCE                 PIC S9(8).
+001170     05  OVD-OVER-AMOUNT             PIC 9(8).
+001180*
+001190 FD  CHKPT-FILE.
+001200     COPY CHKPTREC.
+001210*
+001220 FD  STMT-FILE.
+001230 01  STMT-LINE                      PIC X(132).
+001240*
+001250 FD  AUDIT-FILE.
+001260     COPY AUDITREC.
+001270*
+001280 FD  EXTRACT-FILE.
+001290     COPY EXTRREC.
+001300*
+001310 WORKING-STORAGE SECTION.
+001320 01  SOLDE                           PIC S9(8).
+001330 01  TRUC                            PIC S9(8).
+001340 01  DEC                             PIC S9(2)V9(2).
+001350*
+001360 01  WS-SWITCHES.
+001370     05  WS-TRAN-EOF-SW              PIC X(01) VALUE "N".
+001380         88  WS-TRAN-EOF                 VALUE "Y".
+001390     05  WS-ACCT-FOUND-SW            PIC X(01).
+001400         88  WS-ACCT-FOUND               VALUE "Y".
+001410         88  WS-ACCT-NOT-FOUND           VALUE "N".
+001420     05  WS-CHKPT-EOF-SW             PIC X(01) VALUE "N".
+001430         88  WS-CHKPT-EOF                VALUE "Y".
+001440     05  WS-RESTART-SW               PIC X(01) VALUE "N".
+001450         88  WS-RESTARTING               VALUE "Y".
+001460     05  WS-SNAP-EOF-SW              PIC X(01) VALUE "N".
+001470         88  WS-SNAP-EOF                 VALUE "Y".
+001480     05  WS-SNAP-TRAN-EOF-SW         PIC X(01) VALUE "N".
+001490         88  WS-SNAP-TRAN-EOF            VALUE "Y".
+001500     05  WS-SNAP-PAST-CHKPT-SW       PIC X(01) VALUE "N".
+001510         88  WS-SNAP-PAST-CHKPT          VALUE "Y".
+001520*
+001530 01  WS-ADJ-ACCT-ID                  PIC X(06).
+001540*
+001550 01  WS-AUDIT-REASON                 PIC X(10).
+001560 01  WS-AUDIT-AMOUNT                 PIC S9(8).
+001570*
+001580 01  WS-DEC-INPUT                    PIC S9(2)V9(2)
+001590                                     SIGN IS LEADING SEPARATE.
+001600*
+001610 01  WS-DEC-VALID-SW                 PIC X(01).
+001620     88  WS-DEC-VALID                    VALUE "Y".
+001630*
+001640 01  WS-ACCTMAST-STATUS              PIC X(02).
+001650*
+001660 01  WS-RESTART-TRAN-ID              PIC X(08).
+001670*
+001680 01  WS-CHKPT-COUNTERS.
+001690     05  WS-TRAN-COUNT               PIC 9(06) VALUE 0.
+001700     05  WS-TRAN-SINCE-CHKPT         PIC 9(03) COMP VALUE 0.
+001710     05  WS-CHKPT-INTERVAL           PIC 9(03) VALUE 1.
+001720*
+001730 01  WS-TIMESTAMP-WORK.
+001740     05  WS-TS-DATE                  PIC 9(08).
+001750     05  WS-TS-TIME                  PIC 9(08).
+001760*
+001770 01  WS-BEGIN-BAL                    PIC S9(8).
+001780*
+001790*----------------------------------------------------------*
+001800* Independent control totals: WS-CTL-BEGIN-TOTAL and         *
+001810* WS-CTL-ENDING-TOTAL are summed fresh off the account       *
+001820* master itself (1310/7010-SNAPSHOT-*), before any posting    *
+001830* and after all of it, not restated from the posting          *
+001840* arithmetic, and WS-CTL-MOVEMENT-TOTAL is summed from an      *
+001850* independent pre-scan of the transactions this run will       *
+001860* actually apply (1320-SNAPSHOT-MOVEMENT-TOTAL), so a real      *
+001870* posting bug - not just a re-statement of it - trips the       *
+001880* cross-foot in 7000-RECONCILE-TOTALS.                          *
+001890*----------------------------------------------------------*
+001900 01  WS-CONTROL-TOTALS.
+001910     05  WS-CTL-BEGIN-TOTAL          PIC S9(10) VALUE 0.
+001920     05  WS-CTL-MOVEMENT-TOTAL       PIC S9(10) VALUE 0.
+001930     05  WS-CTL-ENDING-TOTAL         PIC S9(10) VALUE 0.
+001940     05  WS-CTL-COMPUTED-ENDING      PIC S9(10) VALUE 0.
+001950*
+001960 01  WS-STMT-COUNTERS.
+001970     05  WS-STMT-LINE-COUNT          PIC 9(03) VALUE 99.
+001980     05  WS-STMT-LINES-PER-PAGE      PIC 9(03) VALUE 40.
+001990     05  WS-STMT-PAGE-NO             PIC 9(03) VALUE 0.
+002000*
+002010 01  WS-STMT-HEADER-1.
+002020     05  FILLER                      PIC X(24) VALUE
+002030         "DAILY ACCOUNT STATEMENT".
+002040     05  FILLER                      PIC X(11) VALUE "RUN DATE: ".
+002050     05  WS-HDR-DATE                 PIC 9(08).
+002060     05  FILLER                      PIC X(09) VALUE "  PAGE : ".
+002070     05  WS-HDR-PAGE                 PIC ZZ9.
+002080*
+002090 01  WS-STMT-COLUMN-HEADINGS.
+002100     05  FILLER                      PIC X(10) VALUE "ACCOUNT".
+002110     05  FILLER                      PIC X(20) VALUE
+002120         "  BEGINNING BALANCE".
+002130     05  FILLER                      PIC X(14) VALUE
+002140         "    MOVEMENT".
+002150     05  FILLER                      PIC X(18) VALUE
+002160         "   ENDING BALANCE".
+002170*
+002180 01  WS-STMT-DETAIL-LINE.
+002190     05  WS-DTL-ACCT-ID              PIC X(10).
+002200     05  WS-DTL-BEGIN                PIC -(7)9.
+002210     05  FILLER                      PIC X(05) VALUE SPACES.
+002220     05  WS-DTL-MOVEMENT             PIC -(7)9.
+002230     05  FILLER                      PIC X(05) VALUE SPACES.
+002240     05  WS-DTL-ENDING               PIC -(7)9.
+002250*
+002260 01  WS-STMT-TRAILER-LINE.
+002270     05  FILLER                      PIC X(24) VALUE
+002280         "TOTAL TRANSACTIONS   : ".
+002290     05  WS-TRL-TRAN-COUNT           PIC ZZZ,ZZ9.
+002300     05  FILLER                      PIC X(20) VALUE
+002310         "     END OF REPORT".
+002320*
+002330 PROCEDURE DIVISION.
+002340*
+002350 0000-MAINLINE.
+002360     PERFORM 1000-INITIALIZE
+002370         THRU 1000-EXIT.
+002380     PERFORM 2000-PROCESS-TRANSACTION
+002390         THRU 2000-EXIT
+002400         UNTIL WS-TRAN-EOF.
+002410     PERFORM 3000-MANUAL-ADJUSTMENT
+002420         THRU 3000-EXIT.
+002430     PERFORM 7000-RECONCILE-TOTALS
+002440         THRU 7000-EXIT.
+002450     PERFORM 8000-FINALIZE
+002460         THRU 8000-EXIT.
+002470     STOP RUN.
+002480*
+002490*-----------------------------------------------------------*
+002500* 1000-INITIALIZE - open the day's transaction file and the   *
+002510* account master, then prime the transaction read.            *
+002520*-----------------------------------------------------------*
+002530 1000-INITIALIZE.
+002540     OPEN INPUT TRAN-FILE.
+002550     OPEN I-O ACCTMAST-FILE.
+002560     OPEN EXTEND AUDIT-FILE.
+002570     ACCEPT WS-HDR-DATE FROM DATE YYYYMMDD.
+002580     PERFORM 1200-CHECK-RESTART
+002590         THRU 1200-EXIT.
+002600     PERFORM 1250-OPEN-OUTPUT-FILES
+002610         THRU 1250-EXIT.
+002620     PERFORM 1300-SNAPSHOT-CONTROL-TOTALS
+002630         THRU 1300-EXIT.
+002640     PERFORM 2100-READ-TRAN
+002650         THRU 2100-EXIT.
+002660     IF WS-RESTARTING THEN
+002670         PERFORM 2150-SKIP-TO-CHECKPOINT
+002680             THRU 2150-EXIT
+002690     END-IF.
+002700 1000-EXIT.
+002710     EXIT.
+002720*
+002730*-----------------------------------------------------------*
+002740* 1250-OPEN-OUTPUT-FILES - the overdraft report, statement     *
+002750* and GL extract are opened fresh on a normal run, but must     *
+002760* be opened EXTEND on a restart so the records an earlier,      *
+002770* abended run already wrote for today are not thrown away.      *
+002780*-----------------------------------------------------------*
+002790 1250-OPEN-OUTPUT-FILES.
+002800     IF WS-RESTARTING THEN
+002810         OPEN EXTEND OVERDRAFT-FILE
+002820         OPEN EXTEND STMT-FILE
+002830         OPEN EXTEND EXTRACT-FILE
+002840     ELSE
+002850         OPEN OUTPUT OVERDRAFT-FILE
+002860         OPEN OUTPUT STMT-FILE
+002870         OPEN OUTPUT EXTRACT-FILE
+002880     END-IF.
+002890 1250-EXIT.
+002900     EXIT.
+002910*
+002920*-----------------------------------------------------------*
+002930* 1300-SNAPSHOT-CONTROL-TOTALS - establish the beginning and    *
+002940* movement control totals independently of the posting loop,    *
+002950* before any transaction or manual adjustment is applied.       *
+002960*-----------------------------------------------------------*
+002970 1300-SNAPSHOT-CONTROL-TOTALS.
+002980     PERFORM 1310-SNAPSHOT-BEGIN-TOTAL
+002990         THRU 1310-EXIT.
+003000     PERFORM 1320-SNAPSHOT-MOVEMENT-TOTAL
+003010         THRU 1320-EXIT.
+003020 1300-EXIT.
+003030     EXIT.
+003040*
+003050*-----------------------------------------------------------*
+003060* 1310-SNAPSHOT-BEGIN-TOTAL - sum every account's balance as    *
+003070* it stands before this run touches anything, straight off      *
+003080* the master file itself.                                       *
+003090*-----------------------------------------------------------*
+003100 1310-SNAPSHOT-BEGIN-TOTAL.
+003110     MOVE "N" TO WS-SNAP-EOF-SW.
+003120     MOVE LOW-VALUES TO ACCT-ID.
+003130     START ACCTMAST-FILE KEY IS NOT LESS THAN ACCT-ID
+003140         INVALID KEY
+003150             MOVE "Y" TO WS-SNAP-EOF-SW
+003160     END-START.
+003170     PERFORM 1311-SNAPSHOT-BEGIN-READ
+003180         THRU 1311-EXIT
+003190         UNTIL WS-SNAP-EOF.
+003200 1310-EXIT.
+003210     EXIT.
+003220*
+003230 1311-SNAPSHOT-BEGIN-READ.
+003240     READ ACCTMAST-FILE NEXT RECORD
+003250         AT END
+003260             MOVE "Y" TO WS-SNAP-EOF-SW
+003270         NOT AT END
+003280             ADD ACCT-BALANCE TO WS-CTL-BEGIN-TOTAL
+003290     END-READ.
+003300 1311-EXIT.
+003310     EXIT.
+003320*
+003330*-----------------------------------------------------------*
+003340* 1320-SNAPSHOT-MOVEMENT-TOTAL - pre-scan the transactions      *
+003350* this run will actually post (skipping any a prior, abended    *
+003360* run already applied, same as 2150-SKIP-TO-CHECKPOINT does     *
+003370* for the real posting pass) and sum their signed amounts,       *
+003380* so the movement total comes from the transaction file, not    *
+003390* from the same ADD that updates the master. Re-opens the       *
+003400* transaction file afterward so the real pass starts fresh.      *
+003410*-----------------------------------------------------------*
+003420 1320-SNAPSHOT-MOVEMENT-TOTAL.
+003430     MOVE "N" TO WS-SNAP-TRAN-EOF-SW.
+003440     IF WS-RESTARTING THEN
+003450         MOVE "N" TO WS-SNAP-PAST-CHKPT-SW
+003460     ELSE
+003470         MOVE "Y" TO WS-SNAP-PAST-CHKPT-SW
+003480     END-IF.
+003490     PERFORM 1321-SNAPSHOT-TRAN-READ
+003500         THRU 1321-EXIT
+003510         UNTIL WS-SNAP-TRAN-EOF.
+003520     CLOSE TRAN-FILE.
+003530     OPEN INPUT TRAN-FILE.
+003540 1320-EXIT.
+003550     EXIT.
+003560*
+003570 1321-SNAPSHOT-TRAN-READ.
+003580     READ TRAN-FILE
+003590         AT END
+003600             MOVE "Y" TO WS-SNAP-TRAN-EOF-SW
+003610         NOT AT END
+003620             IF WS-SNAP-PAST-CHKPT THEN
+003630                 PERFORM 1322-ADD-SIGNED-MOVEMENT
+003640                     THRU 1322-EXIT
+003650             END-IF
+003660             IF TRAN-ID = WS-RESTART-TRAN-ID THEN
+003670                 MOVE "Y" TO WS-SNAP-PAST-CHKPT-SW
+003680             END-IF
+003690     END-READ.
+003700 1321-EXIT.
+003710     EXIT.
+003720*
+003730 1322-ADD-SIGNED-MOVEMENT.
+003740     IF TRAN-IS-DEBIT THEN
+003750         COMPUTE WS-CTL-MOVEMENT-TOTAL =
+003760             WS-CTL-MOVEMENT-TOTAL - TRAN-AMOUNT
+003770     ELSE
+003780         ADD TRAN-AMOUNT TO WS-CTL-MOVEMENT-TOTAL
+003790     END-IF.
+003800 1322-EXIT.
+003810     EXIT.
+003820*
+003830*-----------------------------------------------------------*
+003840* 1200-CHECK-RESTART - see if a checkpoint was left behind by  *
+003850* an earlier, abended run of today's transactions, then open   *
+003860* the checkpoint file fresh for this run's own checkpoints.     *
+003870*-----------------------------------------------------------*
+003880 1200-CHECK-RESTART.
+003890     OPEN INPUT CHKPT-FILE.
+003900     PERFORM 1210-READ-CHKPT
+003910         THRU 1210-EXIT
+003920         UNTIL WS-CHKPT-EOF.
+003930     CLOSE CHKPT-FILE.
+003940     MOVE "N" TO WS-CHKPT-EOF-SW.
+003950     OPEN OUTPUT CHKPT-FILE.
+003960     IF WS-RESTARTING THEN
+003970         DISPLAY "Restarting after checkpoint, last tran "
+003980             WS-RESTART-TRAN-ID
+003990     END-IF.
+004000 1200-EXIT.
+004010     EXIT.
+004020*
+004030 1210-READ-CHKPT.
+004040     READ CHKPT-FILE
+004050         AT END
+004060             MOVE "Y" TO WS-CHKPT-EOF-SW
+004070         NOT AT END
+004080             MOVE "Y" TO WS-RESTART-SW
+004090             MOVE CHKPT-LAST-TRAN-ID TO WS-RESTART-TRAN-ID
+004100             MOVE CHKPT-TRAN-COUNT TO WS-TRAN-COUNT
+004110             MOVE CHKPT-STMT-PAGE-NO TO WS-STMT-PAGE-NO
+004120     END-READ.
+004130 1210-EXIT.
+004140     EXIT.
+004150*
+004160*-----------------------------------------------------------*
+004170* 2000-PROCESS-TRANSACTION - look up the account's prior      *
+004180* ending balance on the master, apply this transaction's       *
+004190* amount, and rewrite the balance back before moving on.       *
+004200*-----------------------------------------------------------*
+004210 2000-PROCESS-TRANSACTION.
+004220     MOVE TRAN-ACCT-ID TO ACCT-ID.
+004230     READ ACCTMAST-FILE
+004240         INVALID KEY
+004250             MOVE "N" TO WS-ACCT-FOUND-SW
+004260             MOVE 0 TO ACCT-BALANCE
+004270             MOVE 0 TO ACCT-LAST-MOVEMENT
+004280             MOVE 0 TO ACCT-PENDING-ADJ
+004290         NOT INVALID KEY
+004300             MOVE "Y" TO WS-ACCT-FOUND-SW
+004310     END-READ.
+004320     MOVE ACCT-BALANCE TO WS-BEGIN-BAL.
+004330     IF TRAN-IS-DEBIT THEN
+004340         COMPUTE TRUC = 0 - TRAN-AMOUNT
+004350     ELSE
+004360         MOVE TRAN-AMOUNT TO TRUC
+004370     END-IF.
+004380     ADD TRUC TO ACCT-BALANCE.
+004390     MOVE ACCT-BALANCE TO SOLDE.
+004400     MOVE TRUC TO ACCT-LAST-MOVEMENT.
+004410     MOVE WS-HDR-DATE TO ACCT-LAST-UPDATE-DATE.
+004420     IF WS-ACCT-FOUND THEN
+004430         REWRITE ACCT-MASTER-RECORD
+004440             INVALID KEY
+004450                 DISPLAY "MASTER REWRITE FAILED FOR " ACCT-ID
+004460                     " STATUS " WS-ACCTMAST-STATUS
+004470                 MOVE 16 TO RETURN-CODE
+004480                 MOVE "Y" TO WS-TRAN-EOF-SW
+004490                 GO TO 2000-EXIT
+004500         END-REWRITE
+004510     ELSE
+004520         WRITE ACCT-MASTER-RECORD
+004530             INVALID KEY
+004540                 DISPLAY "MASTER WRITE FAILED FOR " ACCT-ID
+004550                     " STATUS " WS-ACCTMAST-STATUS
+004560                 MOVE 16 TO RETURN-CODE
+004570                 MOVE "Y" TO WS-TRAN-EOF-SW
+004580                 GO TO 2000-EXIT
+004590         END-WRITE
+004600     END-IF.
+004610     IF SOLDE <= 0 THEN
+004620         PERFORM 2300-WRITE-OVERDRAFT
+004630             THRU 2300-EXIT
+004640     END-IF.
+004650     MOVE "TRAN-POST" TO WS-AUDIT-REASON.
+004660     MOVE TRUC TO WS-AUDIT-AMOUNT.
+004670     PERFORM 2600-WRITE-AUDIT-RECORD
+004680         THRU 2600-EXIT.
+004690     PERFORM 2500-PRINT-DETAIL-LINE
+004700         THRU 2500-EXIT.
+004710     ADD 1 TO WS-TRAN-COUNT.
+004720     ADD 1 TO WS-TRAN-SINCE-CHKPT.
+004730     IF WS-TRAN-SINCE-CHKPT >= WS-CHKPT-INTERVAL THEN
+004740         PERFORM 2400-WRITE-CHECKPOINT
+004750             THRU 2400-EXIT
+004760     END-IF.
+004770     PERFORM 2100-READ-TRAN
+004780         THRU 2100-EXIT.
+004790 2000-EXIT.
+004800     EXIT.
+004810*
+004820 2100-READ-TRAN.
+004830     READ TRAN-FILE
+004840         AT END
+004850             MOVE "Y" TO WS-TRAN-EOF-SW
+004860     END-READ.
+004870 2100-EXIT.
+004880     EXIT.
+004890*
+004900*-----------------------------------------------------------*
+004910* 2150-SKIP-TO-CHECKPOINT - on a restart, silently re-read     *
+004920* (not re-post) every transaction up through the one recorded   *
+004930* on the checkpoint, so processing resumes with the next        *
+004940* unposted transaction instead of double-posting.               *
+004950*-----------------------------------------------------------*
+004960 2150-SKIP-TO-CHECKPOINT.
+004970     PERFORM 2100-READ-TRAN
+004980         THRU 2100-EXIT
+004990         UNTIL WS-TRAN-EOF
+005000             OR TRAN-ID = WS-RESTART-TRAN-ID.
+005010     IF NOT WS-TRAN-EOF THEN
+005020         PERFORM 2100-READ-TRAN
+005030             THRU 2100-EXIT
+005040     END-IF.
+005050 2150-EXIT.
+005060     EXIT.
+005070*
+005080*-----------------------------------------------------------*
+005090* 2300-WRITE-OVERDRAFT - the account went negative on this     *
+005100* transaction; record it on the exception report instead of    *
+005110* letting it pass for healthy balances.                         *
+005120*-----------------------------------------------------------*
+005130 2300-WRITE-OVERDRAFT.
+005140     MOVE ACCT-ID TO OVD-ACCT-ID.
+005150     MOVE SOLDE TO OVD-BALANCE.
+005160     COMPUTE OVD-OVER-AMOUNT = 0 - SOLDE.
+005170     WRITE OVERDRAFT-RECORD.
+005180 2300-EXIT.
+005190     EXIT.
+005200*
+005210*-----------------------------------------------------------*
+005220* 2400-WRITE-CHECKPOINT - record how far the transaction loop   *
+005230* has gotten so a restarted run knows where to resume.          *
+005240*-----------------------------------------------------------*
+005250 2400-WRITE-CHECKPOINT.
+005260     MOVE ACCT-ID TO CHKPT-ACCT-ID.
+005270     MOVE TRAN-ID TO CHKPT-LAST-TRAN-ID.
+005280     MOVE SOLDE TO CHKPT-RUNNING-BALANCE.
+005290     MOVE WS-TRAN-COUNT TO CHKPT-TRAN-COUNT.
+005300     MOVE WS-STMT-PAGE-NO TO CHKPT-STMT-PAGE-NO.
+005310     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+005320     ACCEPT WS-TS-TIME FROM TIME.
+005330     STRING WS-TS-DATE DELIMITED BY SIZE
+005340             WS-TS-TIME(1:6) DELIMITED BY SIZE
+005350         INTO CHKPT-TIMESTAMP
+005360     END-STRING.
+005370     WRITE CHKPT-RECORD.
+005380     MOVE 0 TO WS-TRAN-SINCE-CHKPT.
+005390 2400-EXIT.
+005400     EXIT.
+005410*
+005420*-----------------------------------------------------------*
+005430* 2500-PRINT-DETAIL-LINE - one line on the statement per       *
+005440* transaction posted: account, beginning balance, the         *
+005450* movement just applied, and the resulting ending balance.    *
+005460*-----------------------------------------------------------*
+005470 2500-PRINT-DETAIL-LINE.
+005480     IF WS-STMT-LINE-COUNT > WS-STMT-LINES-PER-PAGE THEN
+005490         PERFORM 2510-PRINT-HEADER
+005500             THRU 2510-EXIT
+005510     END-IF.
+005520     MOVE ACCT-ID TO WS-DTL-ACCT-ID.
+005530     MOVE WS-BEGIN-BAL TO WS-DTL-BEGIN.
+005540     MOVE TRUC TO WS-DTL-MOVEMENT.
+005550     MOVE SOLDE TO WS-DTL-ENDING.
+005560     WRITE STMT-LINE FROM WS-STMT-DETAIL-LINE.
+005570     ADD 1 TO WS-STMT-LINE-COUNT.
+005580 2500-EXIT.
+005590     EXIT.
+005600*
+005610*-----------------------------------------------------------*
+005620* 2510-PRINT-HEADER - start a new page of the statement:      *
+005630* banner, run date, page number, and column headings.         *
+005640*-----------------------------------------------------------*
+005650 2510-PRINT-HEADER.
+005660     ADD 1 TO WS-STMT-PAGE-NO.
+005670     MOVE WS-STMT-PAGE-NO TO WS-HDR-PAGE.
+005680     WRITE STMT-LINE FROM WS-STMT-HEADER-1.
+005690     MOVE SPACES TO STMT-LINE.
+005700     WRITE STMT-LINE.
+005710     WRITE STMT-LINE FROM WS-STMT-COLUMN-HEADINGS.
+005720     MOVE 1 TO WS-STMT-LINE-COUNT.
+005730 2510-EXIT.
+005740     EXIT.
+005750*
+005760*-----------------------------------------------------------*
+005770* 2600-WRITE-AUDIT-RECORD - log who (this program), when, and   *
+005780* what changed for every balance mutation: account, balance     *
+005790* before and after, and the amount applied.                     *
+005800*-----------------------------------------------------------*
+005810 2600-WRITE-AUDIT-RECORD.
+005820     MOVE "Solde" TO AUDIT-PROGRAM-ID.
+005830     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+005840     ACCEPT WS-TS-TIME FROM TIME.
+005850     STRING WS-TS-DATE DELIMITED BY SIZE
+005860             WS-TS-TIME(1:6) DELIMITED BY SIZE
+005870         INTO AUDIT-TIMESTAMP
+005880     END-STRING.
+005890     MOVE ACCT-ID TO AUDIT-ACCT-ID.
+005900     MOVE WS-BEGIN-BAL TO AUDIT-BALANCE-BEFORE.
+005910     MOVE WS-AUDIT-AMOUNT TO AUDIT-AMOUNT-APPLIED.
+005920     MOVE SOLDE TO AUDIT-BALANCE-AFTER.
+005930     MOVE WS-AUDIT-REASON TO AUDIT-REASON.
+005940     WRITE AUDIT-RECORD.
+005950 2600-EXIT.
+005960     EXIT.
+005970*
+005980*-----------------------------------------------------------*
+005990* 3000-MANUAL-ADJUSTMENT - let the operator key in a one-off    *
+006000* cents-level correction against a single account. Blank       *
+006010* account id skips the feature entirely.                       *
+006020*-----------------------------------------------------------*
+006030 3000-MANUAL-ADJUSTMENT.
+006040     DISPLAY "Entrez le numero de compte (blanc pour ignorer) : ".
+006050     ACCEPT WS-ADJ-ACCT-ID.
+006060     IF WS-ADJ-ACCT-ID = SPACES THEN
+006070         GO TO 3000-EXIT
+006080     END-IF.
+006090     MOVE WS-ADJ-ACCT-ID TO ACCT-ID.
+006100     READ ACCTMAST-FILE
+006110         INVALID KEY
+006120             DISPLAY "Compte inconnu - ajustement ignore"
+006130             GO TO 3000-EXIT
+006140     END-READ.
+006150     MOVE "N" TO WS-DEC-VALID-SW.
+006160     PERFORM 3100-ACCEPT-ADJUSTMENT-AMOUNT
+006170         THRU 3100-EXIT
+006180         UNTIL WS-DEC-VALID.
+006190     MOVE WS-DEC-INPUT TO DEC.
+006200     MOVE ACCT-BALANCE TO WS-BEGIN-BAL.
+006210     DISPLAY "Votre nombre est " DEC.
+006220     COMPUTE SOLDE = ACCT-BALANCE + (DEC * 100).
+006230     MOVE SOLDE TO ACCT-BALANCE.
+006240     MOVE DEC TO ACCT-PENDING-ADJ.
+006250     MOVE WS-HDR-DATE TO ACCT-LAST-UPDATE-DATE.
+006260     REWRITE ACCT-MASTER-RECORD
+006270         INVALID KEY
+006280             DISPLAY "MASTER REWRITE FAILED FOR " ACCT-ID
+006290                 " STATUS " WS-ACCTMAST-STATUS
+006300             MOVE 16 TO RETURN-CODE
+006310             GO TO 3000-EXIT
+006320     END-REWRITE.
+006330     MOVE "MANUAL-ADJ" TO WS-AUDIT-REASON.
+006340     COMPUTE WS-AUDIT-AMOUNT = SOLDE - WS-BEGIN-BAL.
+006350     PERFORM 2600-WRITE-AUDIT-RECORD
+006360         THRU 2600-EXIT.
+006370     ADD WS-AUDIT-AMOUNT TO WS-CTL-MOVEMENT-TOTAL.
+006380 3000-EXIT.
+006390     EXIT.
+006400*
+006410*-----------------------------------------------------------*
+006420* 3100-ACCEPT-ADJUSTMENT-AMOUNT - prompt for the adjustment     *
+006430* amount as a signed, two-decimal figure and re-prompt until     *
+006440* it is a properly signed numeric entry within a sane range.     *
+006450*-----------------------------------------------------------*
+006460 3100-ACCEPT-ADJUSTMENT-AMOUNT.
+006470     DISPLAY "Entrez le montant (signe + 4 chiffres, ex -1234".
+006480     DISPLAY "    pour -12.34, +0050 pour +00.50) : ".
+006490     ACCEPT WS-DEC-INPUT.
+006500     IF WS-DEC-INPUT IS NOT NUMERIC THEN
+006510         DISPLAY "Montant invalide - signe et chiffres requis,"
+006520         DISPLAY "    reessayez"
+006530         MOVE "N" TO WS-DEC-VALID-SW
+006540     ELSE
+006550         MOVE "Y" TO WS-DEC-VALID-SW
+006560     END-IF.
+006570 3100-EXIT.
+006580     EXIT.
+006590*
+006600*-----------------------------------------------------------*
+006610* 7000-RECONCILE-TOTALS - cross-foot the independently        *
+006620* accumulated beginning and movement totals against a fresh   *
+006630* post-run read of the ending balances. A mismatch means a    *
+006640* posting bug somewhere upstream, so the run is flagged bad   *
+006650* and the report step is never allowed to see this run's      *
+006660* output.                                                     *
+006670*-----------------------------------------------------------*
+006680 7000-RECONCILE-TOTALS.
+006690     PERFORM 7010-SNAPSHOT-ENDING-TOTAL
+006700         THRU 7010-EXIT.
+006710     COMPUTE WS-CTL-COMPUTED-ENDING =
+006720         WS-CTL-BEGIN-TOTAL + WS-CTL-MOVEMENT-TOTAL.
+006730     IF WS-CTL-COMPUTED-ENDING NOT = WS-CTL-ENDING-TOTAL THEN
+006740         DISPLAY "*** CONTROL TOTAL MISMATCH - RUN REJECTED ***"
+006750         DISPLAY "  BEGINNING TOTAL : " WS-CTL-BEGIN-TOTAL
+006760         DISPLAY "  MOVEMENT TOTAL  : " WS-CTL-MOVEMENT-TOTAL
+006770         DISPLAY "  COMPUTED ENDING : " WS-CTL-COMPUTED-ENDING
+006780         DISPLAY "  ACTUAL ENDING   : " WS-CTL-ENDING-TOTAL
+006790         MOVE 16 TO RETURN-CODE
+006800     END-IF.
+006810 7000-EXIT.
+006820     EXIT.
+006830*
+006840*-----------------------------------------------------------*
+006850* 7010-SNAPSHOT-ENDING-TOTAL - sum every account's balance as   *
+006860* it stands once all of today's transactions and any manual     *
+006870* adjustment have posted, straight off the master file itself,  *
+006880* the same way 1310-SNAPSHOT-BEGIN-TOTAL did at the start.       *
+006890*-----------------------------------------------------------*
+006900 7010-SNAPSHOT-ENDING-TOTAL.
+006910     MOVE "N" TO WS-SNAP-EOF-SW.
+006920     MOVE LOW-VALUES TO ACCT-ID.
+006930     START ACCTMAST-FILE KEY IS NOT LESS THAN ACCT-ID
+006940         INVALID KEY
+006950             MOVE "Y" TO WS-SNAP-EOF-SW
+006960     END-START.
+006970     PERFORM 7011-SNAPSHOT-ENDING-READ
+006980         THRU 7011-EXIT
+006990         UNTIL WS-SNAP-EOF.
+007000 7010-EXIT.
+007010     EXIT.
+007020*
+007030 7011-SNAPSHOT-ENDING-READ.
+007040     READ ACCTMAST-FILE NEXT RECORD
+007050         AT END
+007060             MOVE "Y" TO WS-SNAP-EOF-SW
+007070         NOT AT END
+007080             ADD ACCT-BALANCE TO WS-CTL-ENDING-TOTAL
+007090     END-READ.
+007100 7011-EXIT.
+007110     EXIT.
+007120*
+007130*-----------------------------------------------------------*
+007140* 8000-FINALIZE - print the statement trailer and close out   *
+007150* every file this run touched. A run that finishes with a     *
+007160* zero return code (no master-write failure, no control-      *
+007170* total mismatch) has its own checkpoint records cleared so    *
+007180* tomorrow's run does not mistake a clean finish for today's    *
+007190* abend and skip a whole day's transactions trying to          *
+007200* fast-forward to a checkpoint that will never be there.        *
+007210*-----------------------------------------------------------*
+007220 8000-FINALIZE.
+007230     PERFORM 8050-WRITE-EXTRACT-RECORDS
+007240         THRU 8050-EXIT.
+007250     MOVE WS-TRAN-COUNT TO WS-TRL-TRAN-COUNT.
+007260     WRITE STMT-LINE FROM WS-STMT-TRAILER-LINE.
+007270     CLOSE TRAN-FILE.
+007280     CLOSE ACCTMAST-FILE.
+007290     CLOSE OVERDRAFT-FILE.
+007300     CLOSE CHKPT-FILE.
+007310     CLOSE STMT-FILE.
+007320     CLOSE AUDIT-FILE.
+007330     CLOSE EXTRACT-FILE.
+007340     IF RETURN-CODE = 0 THEN
+007350         PERFORM 8100-CLEAR-CHECKPOINT
+007360             THRU 8100-EXIT
+007370     END-IF.
+007380 8000-EXIT.
+007390     EXIT.
+007400*
+007410*-----------------------------------------------------------*
+007420* 8050-WRITE-EXTRACT-RECORDS - one GL feed row per account,     *
+007430* written from a fresh post-run scan of the master file so      *
+007440* every account gets exactly one row carrying its true end of    *
+007450* day balance, whether or not it had any activity today.         *
+007460*-----------------------------------------------------------*
+007470 8050-WRITE-EXTRACT-RECORDS.
+007480     MOVE "N" TO WS-SNAP-EOF-SW.
+007490     MOVE LOW-VALUES TO ACCT-ID.
+007500     START ACCTMAST-FILE KEY IS NOT LESS THAN ACCT-ID
+007510         INVALID KEY
+007520             MOVE "Y" TO WS-SNAP-EOF-SW
+007530     END-START.
+007540     PERFORM 8051-WRITE-ONE-EXTRACT-RECORD
+007550         THRU 8051-EXIT
+007560         UNTIL WS-SNAP-EOF.
+007570 8050-EXIT.
+007580     EXIT.
+007590*
+007600 8051-WRITE-ONE-EXTRACT-RECORD.
+007610     READ ACCTMAST-FILE NEXT RECORD
+007620         AT END
+007630             MOVE "Y" TO WS-SNAP-EOF-SW
+007640         NOT AT END
+007650             MOVE ACCT-ID TO EXTR-ACCT-ID
+007660             MOVE WS-HDR-DATE TO EXTR-RUN-DATE
+007670             MOVE ACCT-BALANCE TO EXTR-ENDING-BALANCE
+007680             WRITE EXTRACT-RECORD
+007690     END-READ.
+007700 8051-EXIT.
+007710     EXIT.
+007720*
+007730*-----------------------------------------------------------*
+007740* 8100-CLEAR-CHECKPOINT - truncate the checkpoint file so a    *
+007750* run that completed cleanly leaves nothing behind for the     *
+007760* next run to misread as an unfinished, abended run.            *
+007770*-----------------------------------------------------------*
+007780 8100-CLEAR-CHECKPOINT.
+007790     OPEN OUTPUT CHKPT-FILE.
+007800     CLOSE CHKPT-FILE.
+007810 8100-EXIT.
+007820     EXIT.
