@@ -1,21 +1,160 @@
-       identification division.
-       program-id.  HelloWorld.
-       author. Mattieu.
-       
-       data division.
-       working-storage section.
-       01  WS-NOM pic x(12).
-
-       procedure division.
-           
-           display "Welcome".
-           display "What is your name?".
-
-           accept WS-NOM.
-
-           display "Then, hello " WS-NOM.
-
-           stop run.
-
-
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  HelloWorld.
+000300 AUTHOR. Mattieu.
+000400*
+000500*-----------------------------------------------------------*
+000600* MODIFICATION HISTORY                                       *
+000700*  2026-08-09  MM  Replaced the free-form name prompt with a  *
+000800*                  real operator sign-on: id is checked        *
+000900*                  against the known operator table, bad ids   *
+001000*                  are re-prompted, and every successful        *
+001100*                  sign-on is logged with a timestamp.          *
+001150*  2026-08-09  MM  SGN-DATE now carries a 4-digit year to       *
+001160*                  match the date fields used everywhere else   *
+001170*                  in the suite.                                *
+001180*  2026-08-09  MM  Operator id now comes off a SYSIN card       *
+001185*                  instead of an ACCEPT from the terminal, so    *
+001190*                  the step can run unattended in the daily      *
+001195*                  batch chain; a card that is missing or never   *
+001196*                  matches after three tries fails the step        *
+001197*                  instead of waiting on input forever.            *
+001200*-----------------------------------------------------------*
+001300*
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT SIGNON-FILE ASSIGN TO SIGNLOG
+001800         ORGANIZATION IS SEQUENTIAL.
+001850*
+001860     SELECT CARD-FILE ASSIGN TO SYSIN
+001870         ORGANIZATION IS SEQUENTIAL.
+001900*
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200 FD  SIGNON-FILE.
+002300 01  SIGNON-RECORD.
+002400     05  SGN-OPERATOR-ID             PIC X(06).
+002500     05  SGN-DATE                    PIC 9(08).
+002600     05  SGN-TIME                    PIC 9(08).
+002650*
+002660 FD  CARD-FILE.
+002670 01  CARD-RECORD.
+002680     05  CARD-OPERATOR-ID            PIC X(06).
+002700*
+002800 WORKING-STORAGE SECTION.
+002900 01  WS-OPERATOR-ID                  PIC X(06).
+003000*
+003100 01  WS-OPERATOR-TABLE-DATA.
+003200     05  FILLER                      PIC X(06) VALUE "OP0001".
+003300     05  FILLER                      PIC X(06) VALUE "OP0002".
+003400     05  FILLER                      PIC X(06) VALUE "OP0003".
+003500     05  FILLER                      PIC X(06) VALUE "SUPVSR".
+003600 01  WS-OPERATOR-TABLE REDEFINES WS-OPERATOR-TABLE-DATA.
+003700     05  WS-OPERATOR-ENTRY           PIC X(06) OCCURS 4 TIMES.
+003800*
+003900 77  WS-OPERATOR-COUNT               PIC 9(02) VALUE 4.
+004000 77  WS-TAB-IDX                      PIC 9(02) COMP.
+004100 77  WS-VALID-SW                     PIC X(01).
+004200     88  WS-VALID-OPERATOR               VALUE "Y".
+004210 77  WS-CARD-EOF-SW                  PIC X(01) VALUE "N".
+004220     88  WS-CARD-EOF                      VALUE "Y".
+004230 77  WS-RETRY-COUNT                  PIC 9(02) VALUE 0.
+004240 77  WS-MAX-RETRIES                  PIC 9(02) VALUE 3.
+004300*
+004400 PROCEDURE DIVISION.
+004500*
+004600 0000-MAINLINE.
+004700     PERFORM 1000-INITIALIZE
+004800         THRU 1000-EXIT.
+004900     PERFORM 2000-SIGN-ON
+005000         THRU 2000-EXIT.
+005050     IF WS-VALID-OPERATOR THEN
+005100         PERFORM 3000-RECORD-SIGN-ON
+005200             THRU 3000-EXIT
+005250     END-IF.
+005300     PERFORM 8000-FINALIZE
+005400         THRU 8000-EXIT.
+005500     STOP RUN.
+005600*
+005700*-----------------------------------------------------------*
+005800* 1000-INITIALIZE - open the sign-on log and the SYSIN card    *
+005850* file the operator id is read from.                           *
+005900*-----------------------------------------------------------*
+006000 1000-INITIALIZE.
+006100     OPEN EXTEND SIGNON-FILE.
+006150     OPEN INPUT CARD-FILE.
+006200 1000-EXIT.
+006300     EXIT.
+006400*
+006500*-----------------------------------------------------------*
+006600* 2000-SIGN-ON - keep reading SYSIN cards until a recognized   *
+006700* operator id is found, the cards run out, or the retry limit   *
+006750* is reached; an unvalidated operator fails the step instead     *
+006760* of letting the run continue unsigned.                          *
+006800*-----------------------------------------------------------*
+006900 2000-SIGN-ON.
+007000     DISPLAY "Welcome".
+007100     MOVE "N" TO WS-VALID-SW.
+007200     PERFORM 2100-PROMPT-AND-VALIDATE
+007300         THRU 2100-EXIT
+007400         UNTIL WS-VALID-OPERATOR
+007450             OR WS-CARD-EOF
+007460             OR WS-RETRY-COUNT > WS-MAX-RETRIES.
+007470     IF NOT WS-VALID-OPERATOR THEN
+007480         DISPLAY "Unable to validate an operator id - failing."
+007490         MOVE 16 TO RETURN-CODE
+007495     END-IF.
+007500 2000-EXIT.
+007600     EXIT.
+007700*
+007800 2100-PROMPT-AND-VALIDATE.
+007850     READ CARD-FILE
+007860         AT END
+007870             MOVE "Y" TO WS-CARD-EOF-SW
+007880         NOT AT END
+007890             ADD 1 TO WS-RETRY-COUNT
+007900             MOVE CARD-OPERATOR-ID TO WS-OPERATOR-ID
+008100             MOVE 1 TO WS-TAB-IDX
+008200             MOVE "N" TO WS-VALID-SW
+008300             PERFORM 2110-CHECK-ONE-OPERATOR
+008400                 THRU 2110-EXIT
+008500                 UNTIL WS-VALID-OPERATOR
+008600                     OR WS-TAB-IDX > WS-OPERATOR-COUNT
+008700             IF NOT WS-VALID-OPERATOR THEN
+008800                 DISPLAY "Operator id not recognized - try again."
+008900             END-IF
+008950     END-READ.
+009000 2100-EXIT.
+009100     EXIT.
+009200*
+009300 2110-CHECK-ONE-OPERATOR.
+009400     IF WS-OPERATOR-ENTRY(WS-TAB-IDX) = WS-OPERATOR-ID THEN
+009500         MOVE "Y" TO WS-VALID-SW
+009600     ELSE
+009700         ADD 1 TO WS-TAB-IDX
+009800     END-IF.
+009900 2110-EXIT.
+010000     EXIT.
+010100*
+010200*-----------------------------------------------------------*
+010300* 3000-RECORD-SIGN-ON - log who ran the job and when, so      *
+010400* there is a trace of who started the nightly balance run.     *
+010500*-----------------------------------------------------------*
+010600 3000-RECORD-SIGN-ON.
+010700     MOVE WS-OPERATOR-ID TO SGN-OPERATOR-ID.
+010800     ACCEPT SGN-DATE FROM DATE YYYYMMDD.
+010900     ACCEPT SGN-TIME FROM TIME.
+011000     WRITE SIGNON-RECORD.
+011100     DISPLAY "Hello " WS-OPERATOR-ID.
+011200 3000-EXIT.
+011300     EXIT.
+011400*
+011500*-----------------------------------------------------------*
+011600* 8000-FINALIZE - close the sign-on log and the SYSIN card      *
+011650* file.                                                         *
+011700*-----------------------------------------------------------*
+011800 8000-FINALIZE.
+011900     CLOSE SIGNON-FILE.
+011950     CLOSE CARD-FILE.
+012000 8000-EXIT.
+012100     EXIT.
