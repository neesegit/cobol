@@ -1,29 +1,263 @@
-       identification division.
-       program-id. display.
-       author. Mattieu.
-       
-       data division.
-
-       working-storage section.
-
-       01  i pic 9(3).
-
-       01  WS-SYMBOL pic x(50) value all "-".
-
-       screen section.
-       01 pla-ligne.
-           02 line i col 10 value "ligne numero ".
-           02 pic zz from i.
-       
-       procedure division.
-
-           display WS-SYMBOL.
-
-           move 1 to i.
-
-           perform until i > 10
-               display pla-ligne
-               compute i = i + 1
-           end-perform
-
-           stop run.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. display.
+000300 AUTHOR. Mattieu.
+000400*
+000500*-----------------------------------------------------------*
+000600* MODIFICATION HISTORY                                       *
+000700*  2026-08-09  MM  Line count now driven by the number of     *
+000800*                  account records on the master file, with   *
+000900*                  a MORE: prompt once a page fills up,       *
+001000*                  instead of a fixed loop of ten lines.       *
+001050*  2026-08-09  MM  Each row now shows the account id, current   *
+001060*                  balance and last movement instead of a       *
+001070*                  placeholder line, and a row number keyed     *
+001080*                  in at the MORE prompt drills into a full     *
+001090*                  detail screen for that account.              *
+001095*  2026-08-09  MM  The MORE/drill prompt now always shows after   *
+001096*                  a page, even the last one, so a single-page    *
+001097*                  run can still drill into a row's detail.       *
+001098*  2026-08-09  MM  Widened the browse index to PIC 9(05) to       *
+001099*                  match WS-RECORD-COUNT now that the master       *
+001100*                  file persists and can grow past 999 accounts.   *
+001105*-----------------------------------------------------------*
+001200*
+001300 ENVIRONMENT DIVISION.
+001400 INPUT-OUTPUT SECTION.
+001500 FILE-CONTROL.
+001600     SELECT ACCTMAST-FILE ASSIGN TO ACCTMAST
+001700         ORGANIZATION IS INDEXED
+001800         ACCESS MODE IS DYNAMIC
+001900         RECORD KEY IS ACCT-ID
+002000         FILE STATUS IS WS-ACCTMAST-STATUS.
+002100*
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  ACCTMAST-FILE.
+002500     COPY ACCTREC.
+002600*
+002700 WORKING-STORAGE SECTION.
+002800 01  i                               PIC 9(05).
+002900*
+003000 01  WS-SYMBOL                       PIC X(50) VALUE ALL "-".
+003100*
+003200 01  WS-ACCTMAST-STATUS              PIC X(02).
+003300*
+003400 01  WS-SWITCHES.
+003500     05  WS-MAST-EOF-SW              PIC X(01) VALUE "N".
+003600         88  WS-MAST-EOF                 VALUE "Y".
+003650     05  WS-CONTINUE-SW              PIC X(01).
+003700*
+003800 01  WS-COUNTERS.
+003900     05  WS-RECORD-COUNT             PIC 9(05) VALUE 0.
+004000     05  WS-PAGE-SIZE                PIC 9(03) VALUE 24.
+004100     05  WS-LINE-ON-PAGE             PIC 9(03).
+004150     05  WS-DRILL-ROW                PIC 9(02).
+004200*
+004300 01  WS-MORE-RESPONSE                PIC X(02).
+004400*
+004450*----------------------------------------------------------*
+004460* One entry per row on the current page, so a row number     *
+004470* keyed in at the MORE prompt can drill into that account's   *
+004480* detail without re-reading the master file.                  *
+004490*----------------------------------------------------------*
+004500 01  WS-PAGE-TABLE.
+004510     05  WS-PAGE-ROW                 OCCURS 24 TIMES.
+004520         10  WS-PAGE-ACCT-ID             PIC X(06).
+004530         10  WS-PAGE-BALANCE             PIC S9(8).
+004540         10  WS-PAGE-MOVEMENT            PIC S9(8).
+004550         10  WS-PAGE-PENDING-ADJ         PIC S9(2)V9(2).
+004560         10  WS-PAGE-UPDATE-DATE         PIC 9(08).
+004570*
+004600 SCREEN SECTION.
+004700 01  SCR-ACCOUNT-ROW.
+004710     02  LINE WS-LINE-ON-PAGE COL 04 PIC Z9 FROM WS-LINE-ON-PAGE.
+004720     02  COL 08                      VALUE "ACCT:".
+004730     02  COL 14 PIC X(06) FROM WS-PAGE-ACCT-ID(WS-LINE-ON-PAGE).
+004740     02  COL 24                      VALUE "BAL:".
+004750     02  COL 29 PIC -(7)9 FROM WS-PAGE-BALANCE(WS-LINE-ON-PAGE).
+004760     02  COL 40                      VALUE "LAST MVT:".
+004770     02  COL 51 PIC -(7)9 FROM WS-PAGE-MOVEMENT(WS-LINE-ON-PAGE).
+004800*
+004900 01  SCR-ACCOUNT-DETAIL.
+004910     02  LINE 02 COL 10              VALUE "ACCOUNT DETAIL".
+004920     02  LINE 04 COL 10              VALUE "ACCOUNT ID      : ".
+004930     02  LINE 04 COL 30 PIC X(06)
+004940         FROM WS-PAGE-ACCT-ID(WS-DRILL-ROW).
+004950     02  LINE 05 COL 10              VALUE "CURRENT BALANCE : ".
+004960     02  LINE 05 COL 30 PIC -(7)9
+004970         FROM WS-PAGE-BALANCE(WS-DRILL-ROW).
+004980     02  LINE 06 COL 10              VALUE "LAST MOVEMENT   : ".
+004990     02  LINE 06 COL 30 PIC -(7)9
+005000         FROM WS-PAGE-MOVEMENT(WS-DRILL-ROW).
+005010     02  LINE 07 COL 10              VALUE "PENDING ADJUST  : ".
+005020     02  LINE 07 COL 30 PIC -99.99
+005030         FROM WS-PAGE-PENDING-ADJ(WS-DRILL-ROW).
+005040     02  LINE 08 COL 10              VALUE "LAST UPDATE DATE: ".
+005050     02  LINE 08 COL 30 PIC 9(08)
+005060         FROM WS-PAGE-UPDATE-DATE(WS-DRILL-ROW).
+005070*
+005100 PROCEDURE DIVISION.
+005200*
+005300 0000-MAINLINE.
+005400     PERFORM 1000-INITIALIZE
+005500         THRU 1000-EXIT.
+005600     PERFORM 2000-BROWSE-ACCOUNTS
+005700         THRU 2000-EXIT.
+005800     PERFORM 8000-FINALIZE
+005900         THRU 8000-EXIT.
+006000     STOP RUN.
+006100*
+006200*-----------------------------------------------------------*
+006300* 1000-INITIALIZE - open the master and count how many        *
+006400* account records there are, then reposition to the start     *
+006500* so the browse itself starts from the first record.          *
+006600*-----------------------------------------------------------*
+006700 1000-INITIALIZE.
+006800     DISPLAY WS-SYMBOL.
+006900     OPEN INPUT ACCTMAST-FILE.
+007000     PERFORM 1100-COUNT-RECORDS
+007100         THRU 1100-EXIT.
+007200 1000-EXIT.
+007300     EXIT.
+007400*
+007500 1100-COUNT-RECORDS.
+007600     PERFORM 1110-READ-NEXT-MASTER
+007700         THRU 1110-EXIT.
+007800     PERFORM 1120-TALLY-RECORD
+007900         THRU 1120-EXIT
+008000         UNTIL WS-MAST-EOF.
+008100     CLOSE ACCTMAST-FILE.
+008200     OPEN INPUT ACCTMAST-FILE.
+008300     MOVE "N" TO WS-MAST-EOF-SW.
+008400 1100-EXIT.
+008500     EXIT.
+008600*
+008700 1110-READ-NEXT-MASTER.
+008800     READ ACCTMAST-FILE NEXT RECORD
+008900         AT END
+009000             MOVE "Y" TO WS-MAST-EOF-SW
+009100     END-READ.
+009150     IF WS-ACCTMAST-STATUS NOT = "00"
+009155             AND WS-ACCTMAST-STATUS NOT = "10"
+009160         DISPLAY "ACCTMAST READ ERROR - STATUS "
+009165             WS-ACCTMAST-STATUS
+009170         MOVE 16 TO RETURN-CODE
+009180         MOVE "Y" TO WS-MAST-EOF-SW
+009190     END-IF.
+009200 1110-EXIT.
+009300     EXIT.
+009400*
+009500 1120-TALLY-RECORD.
+009600     ADD 1 TO WS-RECORD-COUNT.
+009700     PERFORM 1110-READ-NEXT-MASTER
+009800         THRU 1110-EXIT.
+009900 1120-EXIT.
+010000     EXIT.
+010100*
+010200*-----------------------------------------------------------*
+010300* 2000-BROWSE-ACCOUNTS - show one line per account record,    *
+010400* a page at a time, until every record has been shown.        *
+010500*-----------------------------------------------------------*
+010600 2000-BROWSE-ACCOUNTS.
+010700     MOVE 1 TO i.
+010800     PERFORM 2100-DISPLAY-PAGE
+010900         THRU 2100-EXIT
+011000         UNTIL i > WS-RECORD-COUNT.
+011100 2000-EXIT.
+011200     EXIT.
+011300*
+011400 2100-DISPLAY-PAGE.
+011500     MOVE 1 TO WS-LINE-ON-PAGE.
+011600     PERFORM 2200-DISPLAY-LINE
+011700         THRU 2200-EXIT
+011800         UNTIL WS-LINE-ON-PAGE > WS-PAGE-SIZE
+011900             OR i > WS-RECORD-COUNT.
+011950     PERFORM 2300-PROMPT-MORE
+011960         THRU 2300-EXIT.
+012400 2100-EXIT.
+012500     EXIT.
+012600*
+012700*-----------------------------------------------------------*
+012800* 2200-DISPLAY-LINE - read the next account off the master    *
+012900* and show it; the row is cached in WS-PAGE-TABLE so the       *
+013000* operator can drill into it from the MORE prompt below.       *
+013100*-----------------------------------------------------------*
+013200 2200-DISPLAY-LINE.
+013300     READ ACCTMAST-FILE NEXT RECORD
+013400         AT END
+013500             MOVE "Y" TO WS-MAST-EOF-SW
+013600     END-READ.
+013650     IF WS-ACCTMAST-STATUS NOT = "00"
+013655             AND WS-ACCTMAST-STATUS NOT = "10"
+013660         DISPLAY "ACCTMAST READ ERROR - STATUS "
+013665             WS-ACCTMAST-STATUS
+013670         MOVE 16 TO RETURN-CODE
+013680         MOVE "Y" TO WS-MAST-EOF-SW
+013690     END-IF.
+013700     MOVE ACCT-ID            TO WS-PAGE-ACCT-ID(WS-LINE-ON-PAGE).
+013800     MOVE ACCT-BALANCE       TO WS-PAGE-BALANCE(WS-LINE-ON-PAGE).
+013900     MOVE ACCT-LAST-MOVEMENT
+013950         TO WS-PAGE-MOVEMENT(WS-LINE-ON-PAGE).
+014000     MOVE ACCT-PENDING-ADJ
+014010         TO WS-PAGE-PENDING-ADJ(WS-LINE-ON-PAGE).
+014100     MOVE ACCT-LAST-UPDATE-DATE
+014200         TO WS-PAGE-UPDATE-DATE(WS-LINE-ON-PAGE).
+014300     DISPLAY SCR-ACCOUNT-ROW.
+014400     ADD 1 TO i.
+014500     ADD 1 TO WS-LINE-ON-PAGE.
+014600 2200-EXIT.
+014700     EXIT.
+014800*
+014900*-----------------------------------------------------------*
+015000* 2300-PROMPT-MORE - a screen's worth of accounts has been     *
+015100* shown; let the operator page on (PF8-style), stop, or key     *
+015200* in a row number from this page to drill into its detail.      *
+015300*-----------------------------------------------------------*
+015400 2300-PROMPT-MORE.
+015500     MOVE SPACE TO WS-CONTINUE-SW.
+015600     PERFORM 2310-PROMPT-OR-DRILL
+015700         THRU 2310-EXIT
+015800         UNTIL WS-CONTINUE-SW NOT = SPACE.
+015900     IF WS-MORE-RESPONSE NOT = "Y"
+015950             AND WS-MORE-RESPONSE NOT = "y" THEN
+016000         COMPUTE i = WS-RECORD-COUNT + 1
+016100     END-IF.
+016200 2300-EXIT.
+016300     EXIT.
+016400*
+016500 2310-PROMPT-OR-DRILL.
+016600     DISPLAY "MORE: Y to continue, N to stop, or a row number".
+016700     DISPLAY "      (1-24) on this page for detail -> ".
+016800     ACCEPT WS-MORE-RESPONSE.
+016900     IF WS-MORE-RESPONSE IS NUMERIC
+016950             AND WS-MORE-RESPONSE NOT = ZERO
+017000     THEN
+017100         MOVE WS-MORE-RESPONSE TO WS-DRILL-ROW
+017200         PERFORM 2400-SHOW-DETAIL
+017300             THRU 2400-EXIT
+017400     ELSE
+017500         MOVE "Y" TO WS-CONTINUE-SW
+017600     END-IF.
+017700 2310-EXIT.
+017800     EXIT.
+017900*
+018000*-----------------------------------------------------------*
+018100* 2400-SHOW-DETAIL - show the full cached record for a row     *
+018200* keyed in from the current page.                              *
+018300*-----------------------------------------------------------*
+018400 2400-SHOW-DETAIL.
+018500     IF WS-DRILL-ROW > WS-LINE-ON-PAGE - 1 THEN
+018600         DISPLAY "No such row number on this page."
+018700     ELSE
+018800         DISPLAY SCR-ACCOUNT-DETAIL
+018900     END-IF.
+019000 2400-EXIT.
+019100     EXIT.
+019200*
+019300*-----------------------------------------------------------*
+019400* 8000-FINALIZE - close the master file.                      *
+019500*-----------------------------------------------------------*
+019600 8000-FINALIZE.
+019700     CLOSE ACCTMAST-FILE.
+019800 8000-EXIT.
+019900     EXIT.
